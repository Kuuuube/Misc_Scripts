@@ -0,0 +1,234 @@
+000100*****************************************************************
+000200* PROGRAM:      NUMGENRPT
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* INSTALLATION: DATA PROCESSING DEPT
+000500* DATE-WRITTEN: 2026-08-08
+000600*
+000700* PURPOSE:      DAILY SUMMARY REPORT OVER NUMGEN.LEDGER.  FOR
+000800*               ONE CALENDAR DATE (TODAY, UNLESS THE OPERATOR
+000900*               ENTERS ANOTHER ONE), LISTS EACH PREFIX/SUFFIX
+001000*               COMBINATION THAT HAD A BATCH RUN, WITH THE
+001100*               NUMBER OF BATCHES, THE TOTAL COUNT OF SERIAL
+001200*               NUMBERS ISSUED, AND THE LOWEST AND HIGHEST
+001300*               NUMBER ISSUED.  RUN THIS AFTER THE DAY'S
+001400*               NUMBER GENERATOR JOBS TO RECONCILE WHAT WENT
+001500*               OUT THE DOOR.
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-08  RO   ORIGINAL VERSION.
+001900*   2026-08-08  RO   GUARDED RPT-ENTRY-COUNT AGAINST THE 100-
+002000*                    ENTRY TABLE MAXIMUM AND WIDENED
+002100*                    RPT-TOTAL-ISSUED TO MATCH THE REST OF THE
+002200*                    SYSTEM'S PIC 9(25) QUANTITIES.
+002300*****************************************************************
+002400 IDENTIFICATION DIVISION.
+002500 PROGRAM-ID. NUMGENRPT.
+002600 AUTHOR. R. OKONKWO.
+002700 INSTALLATION. DATA PROCESSING DEPT.
+002800 DATE-WRITTEN. 2026-08-08.
+002900 DATE-COMPILED.
+003000
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT NUMGEN-LEDGER-FILE ASSIGN TO "NUMGEN.LEDGER"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS NG-LEDGER-FILE-STATUS.
+003700
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000*-----------------------------------------------------------*
+004100*    PERMANENT RANGE LEDGER - SEE COPYBOOK NGLEDG           *
+004200*-----------------------------------------------------------*
+004300 FD  NUMGEN-LEDGER-FILE.
+004400     COPY NGLEDG.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 77  NG-LEDGER-FILE-STATUS         PIC X(02).
+004800     88  NG-LEDGER-FILE-OK              VALUE "00".
+004900     88  NG-LEDGER-FILE-NOT-FOUND        VALUE "35".
+005000
+005100 77  LEDGER-EOF-SWITCH             PIC X(01) VALUE "N".
+005200     88  LEDGER-AT-EOF                   VALUE "Y".
+005300     88  LEDGER-NOT-AT-EOF               VALUE "N".
+005400
+005500 77  RPT-ENTRY-FOUND-SWITCH        PIC X(01) VALUE "N".
+005600     88  RPT-ENTRY-FOUND                 VALUE "Y".
+005700     88  RPT-ENTRY-NOT-FOUND             VALUE "N".
+005800
+005900 77  RPT-REPORT-DATE               PIC 9(08).
+006000 77  RPT-DATE-RAW                  PIC X(09).
+006100 77  RPT-ENTRY-COUNT               PIC 9(05) COMP VALUE ZERO.
+006200 77  RPT-MATCH-IDX                 PIC 9(05) COMP VALUE ZERO.
+006300 77  RPT-BATCH-SIZE                PIC 9(25).
+006400 77  RPT-EDIT-FIELD                PIC Z(24)9.
+006500 77  RPT-EDIT-FIELD-SMALL          PIC ZZZZ9.
+006600
+006700 01  RPT-TABLE.
+006800     05  RPT-ENTRY OCCURS 1 TO 100 TIMES
+006900             DEPENDING ON RPT-ENTRY-COUNT
+007000             INDEXED BY RPT-IDX.
+007100         10  RPT-PREFIX            PIC X(50).
+007200         10  RPT-SUFFIX            PIC X(50).
+007300         10  RPT-BATCH-COUNT       PIC 9(05) COMP VALUE ZERO.
+007400         10  RPT-TOTAL-ISSUED      PIC 9(25) VALUE ZERO.
+007500         10  RPT-LOW-NUMBER        PIC 9(25).
+007600         10  RPT-HIGH-NUMBER       PIC 9(25).
+007700
+007800 PROCEDURE DIVISION.
+007900 0000-MAINLINE.
+008000     PERFORM 1000-INITIALIZE
+008100         THRU 1000-INITIALIZE-EXIT.
+008200
+008300     PERFORM 2000-READ-LEDGER
+008400         THRU 2000-READ-LEDGER-EXIT.
+008500
+008600     PERFORM 3000-PRINT-REPORT
+008700         THRU 3000-PRINT-REPORT-EXIT.
+008800
+008900     STOP RUN.
+009000
+009100*-----------------------------------------------------------*
+009200* 1000-INITIALIZE - FIND OUT WHICH DATE TO REPORT ON.  THE  *
+009300* OPERATOR MAY PRESS ENTER TO REPORT ON TODAY, OR TYPE AN   *
+009400* 8-DIGIT YYYYMMDD DATE TO REPORT ON A DIFFERENT DAY.       *
+009500*-----------------------------------------------------------*
+009600 1000-INITIALIZE.
+009700     ACCEPT RPT-REPORT-DATE FROM DATE YYYYMMDD.
+009800     DISPLAY "Report date YYYYMMDD (press ENTER for today):"
+009900     MOVE SPACES TO RPT-DATE-RAW.
+010000     ACCEPT RPT-DATE-RAW.
+010100     IF RPT-DATE-RAW(1:8) IS NUMERIC AND
+010200             RPT-DATE-RAW(1:8) NOT = SPACES
+010300         MOVE RPT-DATE-RAW(1:8) TO RPT-REPORT-DATE
+010400     END-IF.
+010500 1000-INITIALIZE-EXIT.
+010600     EXIT.
+010700
+010800*-----------------------------------------------------------*
+010900* 2000-READ-LEDGER - READ EVERY RECORD IN NUMGEN.LEDGER AND  *
+011000* ACCUMULATE THE ONES FOR THE REPORT DATE INTO RPT-TABLE.   *
+011100*-----------------------------------------------------------*
+011200 2000-READ-LEDGER.
+011300     OPEN INPUT NUMGEN-LEDGER-FILE.
+011400     IF NG-LEDGER-FILE-NOT-FOUND
+011500         GO TO 2000-READ-LEDGER-EXIT
+011600     END-IF.
+011700
+011800     SET LEDGER-NOT-AT-EOF TO TRUE.
+011900     PERFORM 2100-PROCESS-ONE-RECORD
+012000         THRU 2100-PROCESS-ONE-RECORD-EXIT
+012100         UNTIL LEDGER-AT-EOF.
+012200
+012300     CLOSE NUMGEN-LEDGER-FILE.
+012400 2000-READ-LEDGER-EXIT.
+012500     EXIT.
+012600
+012700 2100-PROCESS-ONE-RECORD.
+012800     READ NUMGEN-LEDGER-FILE
+012900         AT END
+013000             SET LEDGER-AT-EOF TO TRUE
+013100             GO TO 2100-PROCESS-ONE-RECORD-EXIT
+013200     END-READ.
+013300
+013400     IF NGL-BATCH-DATE NOT = RPT-REPORT-DATE
+013500         GO TO 2100-PROCESS-ONE-RECORD-EXIT
+013600     END-IF.
+013700
+013800     PERFORM 2200-ACCUMULATE-RECORD
+013900         THRU 2200-ACCUMULATE-RECORD-EXIT.
+014000 2100-PROCESS-ONE-RECORD-EXIT.
+014100     EXIT.
+014200
+014300*-----------------------------------------------------------*
+014400* 2200-ACCUMULATE-RECORD - FIND OR CREATE THIS PREFIX'S      *
+014500* ENTRY IN RPT-TABLE AND ROLL THIS BATCH'S FIGURES INTO IT. *
+014600*-----------------------------------------------------------*
+014700 2200-ACCUMULATE-RECORD.
+014800     SET RPT-ENTRY-NOT-FOUND TO TRUE.
+014900     PERFORM 2210-FIND-TABLE-ENTRY
+015000         THRU 2210-FIND-TABLE-ENTRY-EXIT
+015100         VARYING RPT-IDX FROM 1 BY 1
+015200         UNTIL RPT-IDX > RPT-ENTRY-COUNT OR RPT-ENTRY-FOUND.
+015300
+015400     IF RPT-ENTRY-NOT-FOUND
+015500         IF RPT-ENTRY-COUNT >= 100
+015600             DISPLAY "WARNING - PREFIX/SUFFIX TABLE FULL - "
+015700                 "SOME PREFIXES OMITTED FROM THIS REPORT"
+015800             GO TO 2200-ACCUMULATE-RECORD-EXIT
+015900         END-IF
+016000         ADD 1 TO RPT-ENTRY-COUNT
+016100         MOVE RPT-ENTRY-COUNT TO RPT-MATCH-IDX
+016200         MOVE NGL-PREFIX TO RPT-PREFIX(RPT-MATCH-IDX)
+016300         MOVE NGL-SUFFIX TO RPT-SUFFIX(RPT-MATCH-IDX)
+016400         MOVE ZERO TO RPT-BATCH-COUNT(RPT-MATCH-IDX)
+016500         MOVE ZERO TO RPT-TOTAL-ISSUED(RPT-MATCH-IDX)
+016600         MOVE NGL-START-NUMBER TO RPT-LOW-NUMBER(RPT-MATCH-IDX)
+016700         MOVE NGL-END-NUMBER TO RPT-HIGH-NUMBER(RPT-MATCH-IDX)
+016800     END-IF.
+016900
+017000     COMPUTE RPT-BATCH-SIZE =
+017100         NGL-END-NUMBER - NGL-START-NUMBER + 1.
+017200
+017300     ADD 1 TO RPT-BATCH-COUNT(RPT-MATCH-IDX).
+017400     ADD RPT-BATCH-SIZE TO RPT-TOTAL-ISSUED(RPT-MATCH-IDX).
+017500
+017600     IF NGL-START-NUMBER < RPT-LOW-NUMBER(RPT-MATCH-IDX)
+017700         MOVE NGL-START-NUMBER TO RPT-LOW-NUMBER(RPT-MATCH-IDX)
+017800     END-IF.
+017900     IF NGL-END-NUMBER > RPT-HIGH-NUMBER(RPT-MATCH-IDX)
+018000         MOVE NGL-END-NUMBER TO RPT-HIGH-NUMBER(RPT-MATCH-IDX)
+018100     END-IF.
+018200 2200-ACCUMULATE-RECORD-EXIT.
+018300     EXIT.
+018400
+018500 2210-FIND-TABLE-ENTRY.
+018600     IF RPT-PREFIX(RPT-IDX) = NGL-PREFIX AND
+018700             RPT-SUFFIX(RPT-IDX) = NGL-SUFFIX
+018800         SET RPT-ENTRY-FOUND TO TRUE
+018900         SET RPT-MATCH-IDX TO RPT-IDX
+019000     END-IF.
+019100 2210-FIND-TABLE-ENTRY-EXIT.
+019200     EXIT.
+019300
+019400*-----------------------------------------------------------*
+019500* 3000-PRINT-REPORT - DISPLAY ONE LINE PER PREFIX/SUFFIX.   *
+019600*-----------------------------------------------------------*
+019700 3000-PRINT-REPORT.
+019800     DISPLAY " ".
+019900     DISPLAY "NUMBER GENERATOR DAILY SUMMARY - " RPT-REPORT-DATE.
+020000     DISPLAY
+020100         "PREFIX/SUFFIX                        "
+020200         "BATCHES  TOTAL ISSUED  LOW NUMBER  HIGH NUMBER".
+020300
+020400     IF RPT-ENTRY-COUNT = 0
+020500         DISPLAY "NO BATCHES WERE RECORDED FOR THIS DATE."
+020600         GO TO 3000-PRINT-REPORT-EXIT
+020700     END-IF.
+020800
+020900     PERFORM 3100-PRINT-ONE-LINE
+021000         THRU 3100-PRINT-ONE-LINE-EXIT
+021100         VARYING RPT-IDX FROM 1 BY 1
+021200         UNTIL RPT-IDX > RPT-ENTRY-COUNT.
+021300 3000-PRINT-REPORT-EXIT.
+021400     EXIT.
+021500
+021600 3100-PRINT-ONE-LINE.
+021700     MOVE RPT-BATCH-COUNT(RPT-IDX) TO RPT-EDIT-FIELD-SMALL.
+021800     DISPLAY
+021900         RPT-PREFIX(RPT-IDX)(1:20) " "
+022000         RPT-SUFFIX(RPT-IDX)(1:20) " "
+022100         RPT-EDIT-FIELD-SMALL " ".
+022200
+022300     MOVE RPT-TOTAL-ISSUED(RPT-IDX) TO RPT-EDIT-FIELD.
+022400     DISPLAY "   TOTAL ISSUED: " RPT-EDIT-FIELD.
+022500
+022600     MOVE RPT-LOW-NUMBER(RPT-IDX) TO RPT-EDIT-FIELD.
+022700     DISPLAY "   LOW NUMBER:   " RPT-EDIT-FIELD.
+022800
+022900     MOVE RPT-HIGH-NUMBER(RPT-IDX) TO RPT-EDIT-FIELD.
+023000     DISPLAY "   HIGH NUMBER:  " RPT-EDIT-FIELD.
+023100 3100-PRINT-ONE-LINE-EXIT.
+023200     EXIT.
+023300
+023400 END PROGRAM NUMGENRPT.
