@@ -0,0 +1,40 @@
+000100*****************************************************************
+000200* COPYBOOK:     NGCKPT
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* DATE-WRITTEN: 2026-08-08
+000500*
+000600* PURPOSE:      RECORD LAYOUT FOR NUMGEN.CKPT, THE CHECKPOINT
+000700*               FILE WRITTEN PERIODICALLY WHILE A BATCH IS
+000800*               GENERATING SO A LARGE RUN CAN BE RESUMED FROM
+000900*               THE LAST CHECKPOINT INSTEAD OF FROM SCRATCH IF
+001000*               IT IS INTERRUPTED.  THE FILE HOLDS ONE RECORD
+001100*               PER BATCH CURRENTLY IN PROGRESS, KEYED BY
+001200*               PREFIX/SUFFIX/START/END, SINCE MAIN MAY RUN
+001300*               SEVERAL DIFFERENT BATCHES IN ONE PASS AND ANY
+001400*               ONE OF THEM MAY BE THE ONE LEFT UNFINISHED BY
+001500*               AN ABEND.  NUMGENCALLED REWRITES THE WHOLE FILE
+001600*               EACH TIME IT CHECKPOINTS, CARRYING FORWARD
+001700*               EVERY OTHER BATCH'S RECORD UNTOUCHED.
+001800*
+001900*               COLS  01-50  PREFIX
+002000*               COLS  51-100 SUFFIX
+002100*               COLS 101-125 START NUMBER OF THE BATCH
+002200*               COLS 126-150 END NUMBER OF THE BATCH
+002300*               COLS 151-175 LAST NUMBER SUCCESSFULLY WRITTEN
+002400*               COLS 176-200 COUNT SUCCESSFULLY WRITTEN SO FAR
+002500*
+002600* MODIFICATION HISTORY
+002700*   2026-08-08  RO   ORIGINAL VERSION.
+002800*   2026-08-08  RO   FILE NOW HOLDS ONE RECORD PER IN-PROGRESS
+002900*                    BATCH INSTEAD OF A SINGLE GLOBAL SLOT, SO
+003000*                    ONE BATCH'S CHECKPOINT CANNOT BE CLOBBERED
+003100*                    BY ANOTHER BATCH RUN IN THE SAME OR A LATER
+003200*                    MAIN EXECUTION.
+003300*****************************************************************
+003400 01  NG-CKPT-RECORD.
+003500     05  NGC-PREFIX               PIC X(50).
+003600     05  NGC-SUFFIX               PIC X(50).
+003700     05  NGC-START-NUMBER         PIC 9(25).
+003800     05  NGC-END-NUMBER           PIC 9(25).
+003900     05  NGC-LAST-COMPLETED       PIC 9(25).
+004000     05  NGC-COMPLETED-COUNT      PIC 9(25).
