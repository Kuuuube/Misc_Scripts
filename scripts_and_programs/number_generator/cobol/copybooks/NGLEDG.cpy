@@ -0,0 +1,30 @@
+000100*****************************************************************
+000200* COPYBOOK:     NGLEDG
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* DATE-WRITTEN: 2026-08-08
+000500*
+000600* PURPOSE:      RECORD LAYOUT FOR NUMGEN.LEDGER, THE PERMANENT
+000700*               LOG OF EVERY RANGE EVER ISSUED UNDER A GIVEN
+000800*               PREFIX/SUFFIX.  ONE RECORD IS APPENDED PER
+000900*               BATCH SO A LATER RUN CAN BE CHECKED FOR OVERLAP
+001000*               WITH A RANGE ALREADY HANDED OUT, AND SO THE
+001100*               DAILY SUMMARY REPORT CAN TOTAL UP WHAT WENT OUT
+001200*               BY PREFIX.
+001300*
+001400*               COLS  01-50  PREFIX
+001500*               COLS  51-100 SUFFIX
+001600*               COLS 101-125 START NUMBER (NUMERIC)
+001700*               COLS 126-150 END NUMBER (NUMERIC)
+001800*               COLS 151-158 BATCH DATE (NUMERIC, YYYYMMDD)
+001900*
+002000* MODIFICATION HISTORY
+002100*   2026-08-08  RO   ORIGINAL VERSION.
+002200*   2026-08-08  RO   ADDED BATCH DATE SO THE DAILY SUMMARY
+002300*                    REPORT CAN SELECT ONE DAY'S BATCHES.
+002400*****************************************************************
+002500 01  NG-LEDGER-RECORD.
+002600     05  NGL-PREFIX               PIC X(50).
+002700     05  NGL-SUFFIX               PIC X(50).
+002800     05  NGL-START-NUMBER         PIC 9(25).
+002900     05  NGL-END-NUMBER           PIC 9(25).
+003000     05  NGL-BATCH-DATE           PIC 9(08).
