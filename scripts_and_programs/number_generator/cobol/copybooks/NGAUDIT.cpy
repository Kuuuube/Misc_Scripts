@@ -0,0 +1,29 @@
+000100*****************************************************************
+000200* COPYBOOK:     NGAUDIT
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* DATE-WRITTEN: 2026-08-08
+000500*
+000600* PURPOSE:      RECORD LAYOUT FOR NUMGEN.AUDIT, THE PERMANENT
+000700*               AUDIT TRAIL OF EVERY CALL TO RUN-NUMGEN.  ONE
+000800*               RECORD IS APPENDED PER BATCH SHOWING WHO RAN
+000900*               IT, WHEN, AND WHAT WAS REQUESTED.
+001000*
+001100*               COLS  01-20  OPERATOR ID
+001200*               COLS  21-28  RUN DATE (NUMERIC, YYYYMMDD)
+001300*               COLS  29-36  RUN TIME (NUMERIC, HHMMSSHH)
+001400*               COLS  37-61  START NUMBER (NUMERIC)
+001500*               COLS  62-86  END NUMBER (NUMERIC)
+001600*               COLS  87-136 PREFIX
+001700*               COLS 137-186 SUFFIX
+001800*
+001900* MODIFICATION HISTORY
+002000*   2026-08-08  RO   ORIGINAL VERSION.
+002100*****************************************************************
+002200 01  NG-AUDIT-RECORD.
+002300     05  NGA-OPERATOR-ID          PIC X(20).
+002400     05  NGA-RUN-DATE             PIC 9(08).
+002500     05  NGA-RUN-TIME             PIC 9(08).
+002600     05  NGA-START-NUMBER         PIC 9(25).
+002700     05  NGA-END-NUMBER           PIC 9(25).
+002800     05  NGA-PREFIX               PIC X(50).
+002900     05  NGA-SUFFIX               PIC X(50).
