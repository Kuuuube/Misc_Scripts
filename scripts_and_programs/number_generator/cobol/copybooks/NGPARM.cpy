@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200* COPYBOOK:     NGPARM
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* DATE-WRITTEN: 2026-08-08
+000500*
+000600* PURPOSE:      CONTROL CARD LAYOUT FOR AN UNATTENDED NUMBER
+000700*               GENERATOR BATCH, READ FROM NUMGEN.PARM.  ONE
+000800*               RECORD DESCRIBES ONE START/END/PREFIX/SUFFIX
+000900*               BATCH.  FIELDS ARE FIXED COLUMN, NOT DELIMITED.
+001000*
+001100*               COLS  01-25  START NUMBER (NUMERIC)
+001200*               COLS  26-50  END NUMBER (NUMERIC)
+001300*               COLS  51-100 PREFIX
+001400*               COLS 101-150 SUFFIX
+001500*
+001600* MODIFICATION HISTORY
+001700*   2026-08-08  RO   ORIGINAL VERSION.
+001800*****************************************************************
+001900 01  NG-PARM-RECORD.
+002000     05  NGP-START-NUMBER         PIC 9(25).
+002100     05  NGP-END-NUMBER           PIC 9(25).
+002200     05  NGP-PREFIX               PIC X(50).
+002300     05  NGP-SUFFIX               PIC X(50).
