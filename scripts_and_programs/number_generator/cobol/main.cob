@@ -1,45 +1,534 @@
-      *This file is an example of how to call other cobol files
-      *The values in USING are passed through
-      *To compile with this file as the entry point:
-      *cobc -x test.cob numgen_called.cob -O2 -o numgen
-      *or to compile a large number of files
-      *cobc -x test.cob *.cob -O2 -o numgen
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 PREFIX PIC X(50).
-       01 SUFFIX PIC X(50).
-       01 STARTNUMBERSTRING PIC X(25).
-       01 ENDNUMBERSTRING PIC X(25).
-       01 STARTNUMBER PIC 9(25).
-       01 ENDNUMBER PIC 9(25).
-       PROCEDURE DIVISION.
-           DISPLAY "This is running in main.cob"
-
-           DISPLAY "Enter start number:"
-           ACCEPT STARTNUMBERSTRING.
-           MOVE STARTNUMBERSTRING TO STARTNUMBER.
-           DISPLAY "Enter end number:"
-           ACCEPT ENDNUMBERSTRING.
-           MOVE ENDNUMBERSTRING TO ENDNUMBER.
-           DISPLAY "Enter prefix:"
-           ACCEPT PREFIX.
-           DISPLAY "Enter suffix:"
-           ACCEPT SUFFIX.
-           
-           PERFORM RUN-NUMGEN.
-
-           DISPLAY "Back to running in main.cob".
-           
-           STOP RUN.
-
-       RUN-NUMGEN.
-           CALL "NUMGENCALLED"
-              USING
-                STARTNUMBER,
-                ENDNUMBER,
-                PREFIX,
-                SUFFIX.
-
-       END PROGRAM MAIN.
+000100*This file is an example of how to call other cobol files
+000200*The values in USING are passed through
+000300*To compile with this file as the entry point:
+000400*cobc -x test.cob numgen_called.cob -O2 -o numgen
+000500*or to compile a large number of files
+000600*cobc -x test.cob *.cob -O2 -o numgen
+000700*
+000800* MODIFICATION HISTORY
+000900*   2026-08-08  RO   CALL NUMGENCALLED WITH AN ADDITIONAL
+001000*                    ACTUAL-COUNT PARAMETER AND DISPLAY A
+001100*                    RECONCILIATION OF REQUESTED VS. ACTUAL
+001200*                    COUNT SO A MISTYPED RANGE IS CAUGHT
+001300*                    BEFORE THE OUTPUT GOES OUT THE DOOR.
+001400*   2026-08-08  RO   VALIDATE THAT STARTNUMBER IS NOT GREATER
+001500*                    THAN ENDNUMBER BEFORE CALLING RUN-NUMGEN;
+001600*                    RE-PROMPT FOR BOTH NUMBERS ON FAILURE.
+001700*   2026-08-08  RO   REJECT BLANK, NON-NUMERIC, AND OVERSIZED
+001800*                    (MORE THAN 25 DIGITS) ENTRIES FOR THE
+001900*                    START AND END NUMBERS BEFORE THEY ARE
+002000*                    MOVED INTO THE NUMERIC WORKING FIELDS.
+002100*   2026-08-08  RO   IF NUMGEN.PARM IS PRESENT, READ THE BATCH
+002200*                    CONTROL CARD FROM IT INSTEAD OF PROMPTING
+002300*                    THE OPERATOR, SO A RUN CAN BE SCHEDULED
+002400*                    UNATTENDED.
+002500*   2026-08-08  RO   LOOP OVER MULTIPLE BATCHES IN ONE RUN -
+002600*                    INTERACTIVELY BY ASKING "ANOTHER BATCH?"
+002700*                    AFTER EACH ONE, OR UNATTENDED BY READING
+002800*                    EVERY CONTROL CARD IN NUMGEN.PARM.
+002900*   2026-08-08  RO   CHECK EVERY BATCH AGAINST NUMGEN.LEDGER,
+003000*                    THE PERMANENT LOG OF RANGES ALREADY
+003100*                    ISSUED UNDER A PREFIX/SUFFIX, BEFORE
+003200*                    CALLING RUN-NUMGEN, AND APPEND TO THE
+003300*                    LEDGER AFTER A BATCH COMPLETES, SO THE
+003400*                    SAME SERIAL RANGE IS NEVER HANDED OUT
+003500*                    TWICE UNDER ONE PREFIX/SUFFIX.
+003600*   2026-08-08  RO   WRITE AN AUDIT RECORD TO NUMGEN.AUDIT FOR
+003700*                    EVERY CALL TO RUN-NUMGEN, SHOWING THE
+003800*                    OPERATOR ID, RUN DATE AND TIME, AND THE
+003900*                    FOUR BATCH INPUTS.
+004000*   2026-08-08  RO   RENUMBERED EVERY PARAGRAPH AND MOVED EVERY
+004100*                    STANDALONE WORKING-STORAGE ITEM TO THE
+004200*                    77-LEVEL TO MATCH NUMGENCALLED AND
+004300*                    NUMGENRPT; GAVE RUN-NUMGEN-AND-RECONCILE
+004400*                    AND RUN-NUMGEN THEIR OWN -EXIT PARAGRAPHS
+004500*                    SO THEY ARE INVOKED BY PERFORM ... THRU
+004600*                    LIKE EVERY OTHER PARAGRAPH IN THIS FILE.
+004700 IDENTIFICATION DIVISION.
+004800 PROGRAM-ID. MAIN.
+004900
+005000 ENVIRONMENT DIVISION.
+005100 INPUT-OUTPUT SECTION.
+005200 FILE-CONTROL.
+005300     SELECT NUMGEN-PARM-FILE ASSIGN TO "NUMGEN.PARM"
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS NG-PARM-FILE-STATUS.
+005600
+005700     SELECT NUMGEN-LEDGER-FILE ASSIGN TO "NUMGEN.LEDGER"
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005900         FILE STATUS IS NG-LEDGER-FILE-STATUS.
+006000
+006100     SELECT NUMGEN-AUDIT-FILE ASSIGN TO "NUMGEN.AUDIT"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006300         FILE STATUS IS NG-AUDIT-FILE-STATUS.
+006400
+006500 DATA DIVISION.
+006600 FILE SECTION.
+006700*-----------------------------------------------------------*
+006800*    UNATTENDED RUN CONTROL CARD FILE - SEE COPYBOOK NGPARM *
+006900*-----------------------------------------------------------*
+007000 FD  NUMGEN-PARM-FILE.
+007100     COPY NGPARM.
+007200
+007300*-----------------------------------------------------------*
+007400*    PERMANENT RANGE LEDGER - SEE COPYBOOK NGLEDG           *
+007500*-----------------------------------------------------------*
+007600 FD  NUMGEN-LEDGER-FILE.
+007700     COPY NGLEDG.
+007800
+007900*-----------------------------------------------------------*
+008000*    AUDIT TRAIL OF EVERY RUN-NUMGEN CALL - SEE NGAUDIT     *
+008100*-----------------------------------------------------------*
+008200 FD  NUMGEN-AUDIT-FILE.
+008300     COPY NGAUDIT.
+008400
+008500 WORKING-STORAGE SECTION.
+008600 77  PREFIX                       PIC X(50).
+008700 77  SUFFIX                       PIC X(50).
+008800 77  STARTNUMBERSTRING            PIC X(25).
+008900 77  ENDNUMBERSTRING              PIC X(25).
+009000 77  STARTNUMBER                  PIC 9(25).
+009100 77  ENDNUMBER                    PIC 9(25).
+009200 77  ACTUALCOUNT                  PIC 9(25).
+009300 77  REQUESTEDCOUNT               PIC 9(25).
+009400
+009500 77  STARTNUMBER-RAW              PIC X(30).
+009600 77  ENDNUMBER-RAW                PIC X(30).
+009700 77  NG-TOKEN-LEN                 PIC 9(02) COMP.
+009800
+009900 77  NG-PARM-FILE-STATUS          PIC X(02).
+010000     88  NG-PARM-FILE-OK               VALUE "00".
+010100     88  NG-PARM-FILE-NOT-FOUND        VALUE "35".
+010200
+010300 77  PARM-FILE-SWITCH             PIC X(01) VALUE "N".
+010400     88  PARM-FILE-IS-PRESENT          VALUE "Y".
+010500     88  PARM-FILE-NOT-PRESENT         VALUE "N".
+010600
+010700 77  PARM-EOF-SWITCH              PIC X(01) VALUE "N".
+010800     88  PARM-AT-EOF                   VALUE "Y".
+010900     88  PARM-NOT-AT-EOF                VALUE "N".
+011000
+011100 77  NG-LEDGER-FILE-STATUS        PIC X(02).
+011200     88  NG-LEDGER-FILE-OK             VALUE "00".
+011300     88  NG-LEDGER-FILE-NOT-FOUND      VALUE "35".
+011400
+011500 77  LEDGER-EOF-SWITCH            PIC X(01) VALUE "N".
+011600     88  LEDGER-AT-EOF                 VALUE "Y".
+011700     88  LEDGER-NOT-AT-EOF              VALUE "N".
+011800
+011900 77  LEDGER-OVERLAP-SWITCH        PIC X(01) VALUE "N".
+012000     88  LEDGER-HAS-OVERLAP            VALUE "Y".
+012100     88  LEDGER-NO-OVERLAP              VALUE "N".
+012200
+012300 77  NG-TODAYS-DATE               PIC 9(08).
+012400
+012500 77  NG-AUDIT-FILE-STATUS         PIC X(02).
+012600     88  NG-AUDIT-FILE-OK              VALUE "00".
+012700     88  NG-AUDIT-FILE-NOT-FOUND       VALUE "35".
+012800
+012900 77  NG-OPERATOR-ID                PIC X(20).
+013000 77  NG-CURRENT-TIME               PIC 9(08).
+013100
+013200 77  MORE-BATCHES-SWITCH          PIC X(01) VALUE "Y".
+013300     88  MORE-BATCHES                  VALUE "Y".
+013400     88  NO-MORE-BATCHES                VALUE "N".
+013500
+013600 77  ANOTHER-BATCH-RESPONSE       PIC X(01).
+013700
+013800 77  RANGE-VALID-SWITCH           PIC X(01) VALUE "N".
+013900     88  RANGE-IS-VALID               VALUE "Y".
+014000     88  RANGE-NOT-VALID               VALUE "N".
+014100
+014200 77  ENTRY-VALID-SWITCH           PIC X(01) VALUE "N".
+014300     88  ENTRY-IS-VALID               VALUE "Y".
+014400     88  ENTRY-NOT-VALID               VALUE "N".
+014500
+014600 PROCEDURE DIVISION.
+014700 0000-MAINLINE.
+014800     DISPLAY "This is running in main.cob"
+014900
+015000     PERFORM 1000-CHECK-FOR-PARM-FILE
+015100         THRU 1000-CHECK-FOR-PARM-FILE-EXIT.
+015200
+015300     IF PARM-FILE-IS-PRESENT
+015400         PERFORM 2000-PROCESS-PARM-BATCHES
+015500             THRU 2000-PROCESS-PARM-BATCHES-EXIT
+015600     ELSE
+015700         PERFORM 3000-PROCESS-INTERACTIVE-BATCHES
+015800             THRU 3000-PROCESS-INTERACTIVE-BATCHES-EXIT
+015900     END-IF.
+016000
+016100     DISPLAY "Back to running in main.cob".
+016200
+016300     STOP RUN.
+016400
+016500*-----------------------------------------------------------*
+016600* 1000-CHECK-FOR-PARM-FILE - SEE WHETHER NUMGEN.PARM EXISTS *
+016700* SO AN UNATTENDED RUN CAN PICK UP ITS BATCHES FROM THERE   *
+016800* INSTEAD OF FROM THE OPERATOR'S TERMINAL.                  *
+016900*-----------------------------------------------------------*
+017000 1000-CHECK-FOR-PARM-FILE.
+017100     OPEN INPUT NUMGEN-PARM-FILE.
+017200     IF NG-PARM-FILE-OK
+017300         SET PARM-FILE-IS-PRESENT TO TRUE
+017400     ELSE
+017500         SET PARM-FILE-NOT-PRESENT TO TRUE
+017600     END-IF.
+017700 1000-CHECK-FOR-PARM-FILE-EXIT.
+017800     EXIT.
+017900
+018000*-----------------------------------------------------------*
+018100* 2000-PROCESS-PARM-BATCHES - RUN EVERY BATCH CONTROL CARD  *
+018200* IN NUMGEN.PARM, ONE AFTER ANOTHER, WITH NO OPERATOR       *
+018300* PROMPTS.                                                   *
+018400*-----------------------------------------------------------*
+018500 2000-PROCESS-PARM-BATCHES.
+018600     SET PARM-NOT-AT-EOF TO TRUE.
+018700     PERFORM 2100-GET-BATCH-FROM-PARM
+018800         THRU 2100-GET-BATCH-FROM-PARM-EXIT
+018900         UNTIL PARM-AT-EOF.
+019000     CLOSE NUMGEN-PARM-FILE.
+019100 2000-PROCESS-PARM-BATCHES-EXIT.
+019200     EXIT.
+019300
+019400*-----------------------------------------------------------*
+019500* 2100-GET-BATCH-FROM-PARM - READ ONE BATCH CONTROL CARD    *
+019600* FROM NUMGEN.PARM AND VALIDATE ITS RANGE.  THERE IS NO     *
+019700* OPERATOR TO RE-PROMPT IN AN UNATTENDED RUN, SO A BAD CARD *
+019800* SIMPLY CAUSES THAT ONE BATCH TO BE SKIPPED AND THE NEXT   *
+019900* CARD TO BE READ.                                           *
+020000*-----------------------------------------------------------*
+020100 2100-GET-BATCH-FROM-PARM.
+020200     READ NUMGEN-PARM-FILE
+020300         AT END
+020400             SET PARM-AT-EOF TO TRUE
+020500             GO TO 2100-GET-BATCH-FROM-PARM-EXIT
+020600     END-READ.
+020700
+020800     MOVE NGP-START-NUMBER TO STARTNUMBER.
+020900     MOVE NGP-END-NUMBER   TO ENDNUMBER.
+021000     MOVE NGP-PREFIX       TO PREFIX.
+021100     MOVE NGP-SUFFIX       TO SUFFIX.
+021200
+021300     IF STARTNUMBER > ENDNUMBER
+021400         DISPLAY "ERROR - NUMGEN.PARM START NUMBER EXCEEDS "
+021500             "END NUMBER - BATCH SKIPPED"
+021600         GO TO 2100-GET-BATCH-FROM-PARM-EXIT
+021700     END-IF.
+021800
+021900     PERFORM 4000-CHECK-LEDGER-FOR-OVERLAP
+022000         THRU 4000-CHECK-LEDGER-FOR-OVERLAP-EXIT.
+022100     IF LEDGER-HAS-OVERLAP
+022200         DISPLAY "ERROR - NUMGEN.PARM RANGE OVERLAPS A RANGE "
+022300             "ALREADY ISSUED UNDER THIS PREFIX/SUFFIX - "
+022400             "BATCH SKIPPED"
+022500         GO TO 2100-GET-BATCH-FROM-PARM-EXIT
+022600     END-IF.
+022700
+022800     PERFORM 5000-RUN-NUMGEN-AND-RECONCILE
+022900         THRU 5000-RUN-NUMGEN-AND-RECONCILE-EXIT.
+023000 2100-GET-BATCH-FROM-PARM-EXIT.
+023100     EXIT.
+023200
+023300*-----------------------------------------------------------*
+023400* 3000-PROCESS-INTERACTIVE-BATCHES - COLLECT AND RUN        *
+023500* BATCHES AT THE TERMINAL, ASKING AFTER EACH ONE WHETHER    *
+023600* THERE IS ANOTHER TO DO.                                    *
+023700*-----------------------------------------------------------*
+023800 3000-PROCESS-INTERACTIVE-BATCHES.
+023900     SET MORE-BATCHES TO TRUE.
+024000     PERFORM 3100-PROCESS-ONE-INTERACTIVE-BATCH
+024100         THRU 3100-PROCESS-ONE-INTERACTIVE-BATCH-EXIT
+024200         UNTIL NO-MORE-BATCHES.
+024300 3000-PROCESS-INTERACTIVE-BATCHES-EXIT.
+024400     EXIT.
+024500
+024600 3100-PROCESS-ONE-INTERACTIVE-BATCH.
+024700     SET RANGE-NOT-VALID TO TRUE.
+024800     PERFORM 3300-COLLECT-BATCH-PARAMETERS
+024900         THRU 3300-COLLECT-BATCH-PARAMETERS-EXIT
+025000         UNTIL RANGE-IS-VALID.
+025100
+025200     PERFORM 5000-RUN-NUMGEN-AND-RECONCILE
+025300         THRU 5000-RUN-NUMGEN-AND-RECONCILE-EXIT.
+025400
+025500     PERFORM 3200-ASK-ANOTHER-BATCH
+025600         THRU 3200-ASK-ANOTHER-BATCH-EXIT.
+025700 3100-PROCESS-ONE-INTERACTIVE-BATCH-EXIT.
+025800     EXIT.
+025900
+026000*-----------------------------------------------------------*
+026100* 3200-ASK-ANOTHER-BATCH - FIND OUT WHETHER THE OPERATOR HAS*
+026200* ANOTHER BATCH TO RUN BEFORE MAIN STOPS.                   *
+026300*-----------------------------------------------------------*
+026400 3200-ASK-ANOTHER-BATCH.
+026500     DISPLAY "Another batch? (Y/N):"
+026600     ACCEPT ANOTHER-BATCH-RESPONSE.
+026700     IF ANOTHER-BATCH-RESPONSE = "Y" OR
+026800             ANOTHER-BATCH-RESPONSE = "y"
+026900         SET MORE-BATCHES TO TRUE
+027000     ELSE
+027100         SET NO-MORE-BATCHES TO TRUE
+027200     END-IF.
+027300 3200-ASK-ANOTHER-BATCH-EXIT.
+027400     EXIT.
+027500
+027600*-----------------------------------------------------------*
+027700* 3300-COLLECT-BATCH-PARAMETERS - PROMPT FOR THE START AND  *
+027800* END OF THE RANGE, THE PREFIX, AND THE SUFFIX; MAKE SURE   *
+027900* START IS NOT GREATER THAN END; AND MAKE SURE THE RANGE    *
+028000* DOES NOT OVERLAP ONE ALREADY ISSUED UNDER THIS            *
+028100* PREFIX/SUFFIX.  ON ANY FAILURE THE WHOLE BATCH IS         *
+028200* RE-PROMPTED.                                               *
+028300*-----------------------------------------------------------*
+028400 3300-COLLECT-BATCH-PARAMETERS.
+028500     SET ENTRY-NOT-VALID TO TRUE.
+028600     PERFORM 3310-GET-STARTNUMBER
+028700         THRU 3310-GET-STARTNUMBER-EXIT
+028800         UNTIL ENTRY-IS-VALID.
+028900
+029000     SET ENTRY-NOT-VALID TO TRUE.
+029100     PERFORM 3320-GET-ENDNUMBER
+029200         THRU 3320-GET-ENDNUMBER-EXIT
+029300         UNTIL ENTRY-IS-VALID.
+029400
+029500     MOVE STARTNUMBERSTRING TO STARTNUMBER.
+029600     MOVE ENDNUMBERSTRING TO ENDNUMBER.
+029700
+029800     IF STARTNUMBER > ENDNUMBER
+029900         DISPLAY "ERROR - START NUMBER IS GREATER THAN END "
+030000             "NUMBER - PLEASE ENTER THE WHOLE BATCH AGAIN"
+030100         GO TO 3300-COLLECT-BATCH-PARAMETERS-EXIT
+030200     END-IF.
+030300
+030400     DISPLAY "Enter prefix:"
+030500     ACCEPT PREFIX.
+030600     DISPLAY "Enter suffix:"
+030700     ACCEPT SUFFIX.
+030800
+030900     PERFORM 4000-CHECK-LEDGER-FOR-OVERLAP
+031000         THRU 4000-CHECK-LEDGER-FOR-OVERLAP-EXIT.
+031100     IF LEDGER-HAS-OVERLAP
+031200         DISPLAY "ERROR - THIS RANGE OVERLAPS A RANGE "
+031300             "ALREADY ISSUED UNDER THIS PREFIX/SUFFIX - "
+031400             "PLEASE ENTER THE WHOLE BATCH AGAIN"
+031500         GO TO 3300-COLLECT-BATCH-PARAMETERS-EXIT
+031600     END-IF.
+031700
+031800     SET RANGE-IS-VALID TO TRUE.
+031900 3300-COLLECT-BATCH-PARAMETERS-EXIT.
+032000     EXIT.
+032100
+032200*-----------------------------------------------------------*
+032300* 3310-GET-STARTNUMBER - ACCEPT THE START NUMBER INTO A     *
+032400* FIELD WIDER THAN THE 25-DIGIT WORKING FIELD SO AN         *
+032500* OVERSIZED ENTRY CAN BE DETECTED, THEN REJECT BLANK,       *
+032600* OVERSIZED, AND NON-NUMERIC ENTRIES BEFORE THEY REACH      *
+032700* STARTNUMBERSTRING.                                         *
+032800*-----------------------------------------------------------*
+032900 3310-GET-STARTNUMBER.
+033000     DISPLAY "Enter start number:"
+033100     MOVE SPACES TO STARTNUMBER-RAW.
+033200     ACCEPT STARTNUMBER-RAW.
+033300     MOVE ZERO TO NG-TOKEN-LEN.
+033400     INSPECT STARTNUMBER-RAW
+033500         TALLYING NG-TOKEN-LEN FOR CHARACTERS
+033600             BEFORE INITIAL SPACE.
+033700     SET ENTRY-NOT-VALID TO TRUE.
+033800
+033900     IF NG-TOKEN-LEN = 0
+034000         DISPLAY "ERROR - START NUMBER MUST NOT BE BLANK - "
+034100             "ENTER AGAIN"
+034200         GO TO 3310-GET-STARTNUMBER-EXIT
+034300     END-IF.
+034400
+034500     IF NG-TOKEN-LEN > 25
+034600         DISPLAY "ERROR - START NUMBER MAY NOT EXCEED 25 "
+034700             "DIGITS - ENTER AGAIN"
+034800         GO TO 3310-GET-STARTNUMBER-EXIT
+034900     END-IF.
+035000
+035100     IF STARTNUMBER-RAW(1:NG-TOKEN-LEN) IS NOT NUMERIC
+035200         DISPLAY "ERROR - START NUMBER MUST BE NUMERIC - "
+035300             "ENTER AGAIN"
+035400         GO TO 3310-GET-STARTNUMBER-EXIT
+035500     END-IF.
+035600
+035700     MOVE SPACES TO STARTNUMBERSTRING.
+035800     MOVE STARTNUMBER-RAW(1:NG-TOKEN-LEN) TO STARTNUMBERSTRING.
+035900     SET ENTRY-IS-VALID TO TRUE.
+036000 3310-GET-STARTNUMBER-EXIT.
+036100     EXIT.
+036200
+036300*-----------------------------------------------------------*
+036400* 3320-GET-ENDNUMBER - SAME VALIDATION AS 3310-GET-START-   *
+036500* NUMBER, FOR THE END OF THE RANGE.                          *
+036600*-----------------------------------------------------------*
+036700 3320-GET-ENDNUMBER.
+036800     DISPLAY "Enter end number:"
+036900     MOVE SPACES TO ENDNUMBER-RAW.
+037000     ACCEPT ENDNUMBER-RAW.
+037100     MOVE ZERO TO NG-TOKEN-LEN.
+037200     INSPECT ENDNUMBER-RAW
+037300         TALLYING NG-TOKEN-LEN FOR CHARACTERS
+037400             BEFORE INITIAL SPACE.
+037500     SET ENTRY-NOT-VALID TO TRUE.
+037600
+037700     IF NG-TOKEN-LEN = 0
+037800         DISPLAY "ERROR - END NUMBER MUST NOT BE BLANK - "
+037900             "ENTER AGAIN"
+038000         GO TO 3320-GET-ENDNUMBER-EXIT
+038100     END-IF.
+038200
+038300     IF NG-TOKEN-LEN > 25
+038400         DISPLAY "ERROR - END NUMBER MAY NOT EXCEED 25 "
+038500             "DIGITS - ENTER AGAIN"
+038600         GO TO 3320-GET-ENDNUMBER-EXIT
+038700     END-IF.
+038800
+038900     IF ENDNUMBER-RAW(1:NG-TOKEN-LEN) IS NOT NUMERIC
+039000         DISPLAY "ERROR - END NUMBER MUST BE NUMERIC - "
+039100             "ENTER AGAIN"
+039200         GO TO 3320-GET-ENDNUMBER-EXIT
+039300     END-IF.
+039400
+039500     MOVE SPACES TO ENDNUMBERSTRING.
+039600     MOVE ENDNUMBER-RAW(1:NG-TOKEN-LEN) TO ENDNUMBERSTRING.
+039700     SET ENTRY-IS-VALID TO TRUE.
+039800 3320-GET-ENDNUMBER-EXIT.
+039900     EXIT.
+040000
+040100*-----------------------------------------------------------*
+040200* 4000-CHECK-LEDGER-FOR-OVERLAP - SEE WHETHER THE CURRENT   *
+040300* STARTNUMBER/ENDNUMBER RANGE OVERLAPS A RANGE ALREADY      *
+040400* RECORDED IN NUMGEN.LEDGER UNDER THE SAME PREFIX/SUFFIX.   *
+040500* IF NUMGEN.LEDGER DOES NOT EXIST YET THERE IS NOTHING TO   *
+040600* OVERLAP WITH.                                             *
+040700*-----------------------------------------------------------*
+040800 4000-CHECK-LEDGER-FOR-OVERLAP.
+040900     SET LEDGER-NO-OVERLAP TO TRUE.
+041000     OPEN INPUT NUMGEN-LEDGER-FILE.
+041100     IF NG-LEDGER-FILE-OK
+041200         SET LEDGER-NOT-AT-EOF TO TRUE
+041300         PERFORM 4010-CHECK-ONE-LEDGER-RECORD
+041400             THRU 4010-CHECK-ONE-LEDGER-RECORD-EXIT
+041500             UNTIL LEDGER-AT-EOF OR LEDGER-HAS-OVERLAP
+041600         CLOSE NUMGEN-LEDGER-FILE
+041700     END-IF.
+041800 4000-CHECK-LEDGER-FOR-OVERLAP-EXIT.
+041900     EXIT.
+042000
+042100 4010-CHECK-ONE-LEDGER-RECORD.
+042200     READ NUMGEN-LEDGER-FILE
+042300         AT END
+042400             SET LEDGER-AT-EOF TO TRUE
+042500             GO TO 4010-CHECK-ONE-LEDGER-RECORD-EXIT
+042600     END-READ.
+042700
+042800     IF NGL-PREFIX = PREFIX AND NGL-SUFFIX = SUFFIX
+042900         IF NOT (ENDNUMBER < NGL-START-NUMBER OR
+043000                 STARTNUMBER > NGL-END-NUMBER)
+043100             SET LEDGER-HAS-OVERLAP TO TRUE
+043200         END-IF
+043300     END-IF.
+043400 4010-CHECK-ONE-LEDGER-RECORD-EXIT.
+043500     EXIT.
+043600
+043700*-----------------------------------------------------------*
+043800* 4100-RECORD-BATCH-IN-LEDGER - APPEND THE RANGE JUST       *
+043900* ISSUED TO NUMGEN.LEDGER SO A LATER RUN CAN BE CHECKED     *
+044000* AGAINST IT.  THE FILE IS OPENED EXTEND SO RECORDS         *
+044100* ACCUMULATE ACROSS RUNS; IF IT DOES NOT YET EXIST, EXTEND  *
+044200* FAILS WITH STATUS 35 AND WE FALL BACK TO OPEN OUTPUT TO   *
+044300* CREATE IT.                                                 *
+044400*-----------------------------------------------------------*
+044500 4100-RECORD-BATCH-IN-LEDGER.
+044600     OPEN EXTEND NUMGEN-LEDGER-FILE.
+044700     IF NG-LEDGER-FILE-NOT-FOUND
+044800         OPEN OUTPUT NUMGEN-LEDGER-FILE
+044900     END-IF.
+045000     MOVE SPACES TO NG-LEDGER-RECORD.
+045100     MOVE PREFIX TO NGL-PREFIX.
+045200     MOVE SUFFIX TO NGL-SUFFIX.
+045300     MOVE STARTNUMBER TO NGL-START-NUMBER.
+045400     MOVE ENDNUMBER TO NGL-END-NUMBER.
+045500     ACCEPT NG-TODAYS-DATE FROM DATE YYYYMMDD.
+045600     MOVE NG-TODAYS-DATE TO NGL-BATCH-DATE.
+045700     WRITE NG-LEDGER-RECORD.
+045800     CLOSE NUMGEN-LEDGER-FILE.
+045900 4100-RECORD-BATCH-IN-LEDGER-EXIT.
+046000     EXIT.
+046100
+046200*-----------------------------------------------------------*
+046300* 5000-RUN-NUMGEN-AND-RECONCILE - CALL NUMGENCALLED FOR THE *
+046400* CURRENT BATCH, DISPLAY THE REQUESTED-VS-ACTUAL COUNT, AND *
+046500* RECORD THE RANGE ISSUED IN NUMGEN.LEDGER.                 *
+046600*-----------------------------------------------------------*
+046700 5000-RUN-NUMGEN-AND-RECONCILE.
+046800     PERFORM 5100-RUN-NUMGEN
+046900         THRU 5100-RUN-NUMGEN-EXIT.
+047000
+047100     COMPUTE REQUESTEDCOUNT = ENDNUMBER - STARTNUMBER + 1.
+047200     DISPLAY "Requested count: " REQUESTEDCOUNT.
+047300     DISPLAY "Actual count generated: " ACTUALCOUNT.
+047400     IF ACTUALCOUNT NOT = REQUESTEDCOUNT
+047500         DISPLAY "WARNING - ACTUAL COUNT DOES NOT MATCH "
+047600             "REQUESTED COUNT - CHECK NUMGEN.OUT"
+047700     END-IF.
+047800
+047900     PERFORM 4100-RECORD-BATCH-IN-LEDGER
+048000         THRU 4100-RECORD-BATCH-IN-LEDGER-EXIT.
+048100 5000-RUN-NUMGEN-AND-RECONCILE-EXIT.
+048200     EXIT.
+048300
+048400 5100-RUN-NUMGEN.
+048500     PERFORM 5200-WRITE-AUDIT-RECORD
+048600         THRU 5200-WRITE-AUDIT-RECORD-EXIT.
+048700
+048800     CALL "NUMGENCALLED"
+048900        USING
+049000          STARTNUMBER,
+049100          ENDNUMBER,
+049200          PREFIX,
+049300          SUFFIX,
+049400          ACTUALCOUNT.
+049500 5100-RUN-NUMGEN-EXIT.
+049600     EXIT.
+049700
+049800*-----------------------------------------------------------*
+049900* 5200-WRITE-AUDIT-RECORD - APPEND A RECORD TO NUMGEN.AUDIT *
+050000* SHOWING WHO IS RUNNING THIS BATCH, WHEN, AND WHAT WAS     *
+050100* REQUESTED, BEFORE 5100-RUN-NUMGEN CALLS NUMGENCALLED.     *
+050200* THE FILE IS OPENED EXTEND SO RECORDS ACCUMULATE ACROSS    *
+050300* RUNS; IF IT DOES NOT YET EXIST, EXTEND FAILS WITH STATUS  *
+050400* 35 AND WE FALL BACK TO OPEN OUTPUT TO CREATE IT.          *
+050500*-----------------------------------------------------------*
+050600 5200-WRITE-AUDIT-RECORD.
+050700     OPEN EXTEND NUMGEN-AUDIT-FILE.
+050800     IF NG-AUDIT-FILE-NOT-FOUND
+050900         OPEN OUTPUT NUMGEN-AUDIT-FILE
+051000     END-IF.
+051100
+051200     MOVE SPACES TO NG-OPERATOR-ID.
+051300     ACCEPT NG-OPERATOR-ID FROM ENVIRONMENT "USER".
+051400     IF NG-OPERATOR-ID = SPACES
+051500         ACCEPT NG-OPERATOR-ID FROM ENVIRONMENT "LOGNAME"
+051600     END-IF.
+051700
+051800     ACCEPT NG-CURRENT-TIME FROM TIME.
+051900
+052000     MOVE SPACES TO NG-AUDIT-RECORD.
+052100     MOVE NG-OPERATOR-ID TO NGA-OPERATOR-ID.
+052200     ACCEPT NGA-RUN-DATE FROM DATE YYYYMMDD.
+052300     MOVE NG-CURRENT-TIME TO NGA-RUN-TIME.
+052400     MOVE STARTNUMBER TO NGA-START-NUMBER.
+052500     MOVE ENDNUMBER TO NGA-END-NUMBER.
+052600     MOVE PREFIX TO NGA-PREFIX.
+052700     MOVE SUFFIX TO NGA-SUFFIX.
+052800     WRITE NG-AUDIT-RECORD.
+052900
+053000     CLOSE NUMGEN-AUDIT-FILE.
+053100 5200-WRITE-AUDIT-RECORD-EXIT.
+053200     EXIT.
+053300
+053400 END PROGRAM MAIN.
