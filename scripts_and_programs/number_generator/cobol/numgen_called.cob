@@ -0,0 +1,475 @@
+000100*****************************************************************
+000200* PROGRAM:      NUMGENCALLED
+000300* AUTHOR:       R. OKONKWO - SERIAL NUMBER CONTROL UNIT
+000400* INSTALLATION: DATA PROCESSING DEPT
+000500* DATE-WRITTEN: 2026-08-08
+000600*
+000700* PURPOSE:      GENERATES A RANGE OF SERIAL NUMBERS, EACH
+000800*               WRAPPED IN A CALLER-SUPPLIED PREFIX/SUFFIX, AND
+000900*               WRITES THEM TO THE NUMBER GENERATOR OUTPUT FILE
+001000*               (NUMGEN.OUT) FOR DELIVERY TO THE LABEL PRINTER
+001100*               VENDOR.  CALLED FROM MAIN VIA RUN-NUMGEN.  EACH
+001200*               BATCH IS BRACKETED BY A HEADER LINE (SHOWING
+001300*               WHAT WAS REQUESTED) AND A TRAILER LINE (SHOWING
+001400*               HOW MANY WERE ACTUALLY PRODUCED) SO THE RUN CAN
+001500*               BE RECONCILED BEFORE IT LEAVES THE SHOP.
+001600*
+001700* MODIFICATION HISTORY
+001800*   2026-08-08  RO   ORIGINAL VERSION - WRITE GENERATED NUMBERS
+001900*                    TO NUMGEN.OUT, ONE PREFIX+NUMBER+SUFFIX PER
+002000*                    LINE, INSTEAD OF DISCARDING THEM.
+002100*   2026-08-08  RO   ADDED A HEADER/TRAILER AROUND EACH BATCH
+002200*                    AND AN ACTUAL-COUNT PARAMETER SO THE
+002300*                    CALLER CAN RECONCILE REQUESTED VS. ACTUAL.
+002400*   2026-08-08  RO   CHECKPOINT THE CURRENT POSITION TO
+002500*                    NUMGEN.CKPT EVERY NG-CKPT-INTERVAL NUMBERS
+002600*                    SO A LARGE BATCH CAN BE RESUMED AFTER AN
+002700*                    ABEND INSTEAD OF STARTING THE RANGE OVER.
+002800*   2026-08-08  RO   WIDENED NUMGEN-OUT-RECORD AND ADDED ON
+002900*                    OVERFLOW HANDLING TO THE HEADER STRING SO A
+003000*                    LONG PREFIX/SUFFIX CANNOT SILENTLY TRUNCATE
+003100*                    THE START NUMBER OUT OF THE HEADER LINE.
+003200*                    NUMGEN.CKPT NOW CARRIES ONE RECORD PER
+003300*                    IN-PROGRESS BATCH INSTEAD OF A SINGLE SLOT
+003400*                    SO RESUMING ONE BATCH CANNOT BE CONFUSED
+003500*                    WITH ANOTHER BATCH'S LEFTOVER CHECKPOINT.
+003600*****************************************************************
+003700 IDENTIFICATION DIVISION.
+003800 PROGRAM-ID. NUMGENCALLED.
+003900 AUTHOR. R. OKONKWO.
+004000 INSTALLATION. DATA PROCESSING DEPT.
+004100 DATE-WRITTEN. 2026-08-08.
+004200 DATE-COMPILED.
+004300
+004400 ENVIRONMENT DIVISION.
+004500 INPUT-OUTPUT SECTION.
+004600 FILE-CONTROL.
+004700     SELECT NUMGEN-OUT-FILE ASSIGN TO "NUMGEN.OUT"
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS NG-OUT-FILE-STATUS.
+005000
+005100     SELECT NUMGEN-CKPT-FILE ASSIGN TO "NUMGEN.CKPT"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS NG-CKPT-FILE-STATUS.
+005400
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700*-----------------------------------------------------------*
+005800*    NUMBER GENERATOR OUTPUT FILE - ONE LINE PER SERIAL     *
+005900*-----------------------------------------------------------*
+006000 FD  NUMGEN-OUT-FILE.
+006100 01  NUMGEN-OUT-RECORD            PIC X(200).
+006200
+006300*-----------------------------------------------------------*
+006400*    CHECKPOINT FILE - SEE COPYBOOK NGCKPT                  *
+006500*-----------------------------------------------------------*
+006600 FD  NUMGEN-CKPT-FILE.
+006700     COPY NGCKPT.
+006800
+006900 WORKING-STORAGE SECTION.
+007000 77  NG-OUT-FILE-STATUS           PIC X(02).
+007100     88  NG-OUT-FILE-OK                VALUE "00".
+007200     88  NG-OUT-FILE-NOT-FOUND          VALUE "35".
+007300
+007400 77  NG-CKPT-FILE-STATUS          PIC X(02).
+007500     88  NG-CKPT-FILE-OK               VALUE "00".
+007600     88  NG-CKPT-FILE-NOT-FOUND         VALUE "35".
+007700
+007800 77  NG-CURRENT-NUMBER            PIC 9(25).
+007900 77  NG-CURRENT-NUMBER-EDIT       PIC Z(24)9.
+008000 77  NG-LEADING-SPACE-COUNT       PIC 9(02) COMP.
+008100 77  NG-NUMBER-START              PIC 9(02) COMP.
+008200 77  NG-NUMBER-LENGTH             PIC 9(02) COMP.
+008300 77  NG-ACTUAL-COUNT              PIC 9(25) VALUE ZERO.
+008400 77  NG-EDIT-FIELD                PIC Z(24)9.
+008500
+008600 77  NG-CKPT-INTERVAL             PIC 9(05) COMP VALUE 1000.
+008700 77  NG-CKPT-COUNTER              PIC 9(05) COMP VALUE ZERO.
+008800 77  NG-RESUME-FROM-NUMBER        PIC 9(25) VALUE ZERO.
+008900
+009000 77  NG-RESUME-SWITCH             PIC X(01) VALUE "N".
+009100     88  NG-RESUME-FROM-CKPT            VALUE "Y".
+009200     88  NG-NO-RESUME                   VALUE "N".
+009300
+009400 77  NG-HEADER-OVERFLOW-SWITCH    PIC X(01) VALUE "N".
+009500     88  NG-HEADER-OVERFLOWED           VALUE "Y".
+009600
+009700 77  NG-CKPT-EOF-SWITCH           PIC X(01) VALUE "N".
+009800     88  NG-CKPT-AT-EOF                 VALUE "Y".
+009900     88  NG-CKPT-NOT-AT-EOF              VALUE "N".
+010000
+010100 77  NG-CKPT-TABLE-COUNT          PIC 9(03) COMP VALUE ZERO.
+010200
+010300*-----------------------------------------------------------*
+010400* NG-CKPT-TABLE - HOLDS EVERY OTHER IN-PROGRESS BATCH'S      *
+010500* CHECKPOINT RECORD WHILE THIS BATCH'S OWN RECORD IS BEING   *
+010600* ADDED, UPDATED, OR REMOVED, SO THE WHOLE SET CAN BE        *
+010700* REWRITTEN TO NUMGEN.CKPT IN ONE PASS.                      *
+010800*-----------------------------------------------------------*
+010900 01  NG-CKPT-TABLE.
+011000     05  NG-CKPT-ENTRY OCCURS 1 TO 50 TIMES
+011100             DEPENDING ON NG-CKPT-TABLE-COUNT
+011200             INDEXED BY NG-CKPT-IDX.
+011300         10  NG-CKPT-T-PREFIX      PIC X(50).
+011400         10  NG-CKPT-T-SUFFIX      PIC X(50).
+011500         10  NG-CKPT-T-START       PIC 9(25).
+011600         10  NG-CKPT-T-END         PIC 9(25).
+011700         10  NG-CKPT-T-LAST        PIC 9(25).
+011800         10  NG-CKPT-T-COUNT       PIC 9(25).
+011900
+012000 LINKAGE SECTION.
+012100 01  STARTNUMBER                  PIC 9(25).
+012200 01  ENDNUMBER                    PIC 9(25).
+012300 01  PREFIX                       PIC X(50).
+012400 01  SUFFIX                       PIC X(50).
+012500 01  ACTUAL-COUNT                 PIC 9(25).
+012600
+012700 PROCEDURE DIVISION USING STARTNUMBER, ENDNUMBER, PREFIX,
+012800         SUFFIX, ACTUAL-COUNT.
+012900
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-INITIALIZE-EXIT.
+013300
+013400     IF NG-NO-RESUME
+013500         PERFORM 1100-WRITE-HEADER
+013600             THRU 1100-WRITE-HEADER-EXIT
+013700     END-IF.
+013800
+013900     PERFORM 2000-GENERATE-NUMBERS
+014000         THRU 2000-GENERATE-NUMBERS-EXIT.
+014100
+014200     PERFORM 2250-REMOVE-CHECKPOINT
+014300         THRU 2250-REMOVE-CHECKPOINT-EXIT.
+014400
+014500     PERFORM 8000-WRITE-TRAILER
+014600         THRU 8000-WRITE-TRAILER-EXIT.
+014700
+014800     PERFORM 9000-TERMINATE
+014900         THRU 9000-TERMINATE-EXIT.
+015000
+015100     MOVE NG-ACTUAL-COUNT TO ACTUAL-COUNT.
+015200
+015300     GOBACK.
+015400
+015500*-----------------------------------------------------------*
+015600* 1000-INITIALIZE - OPEN THE OUTPUT FILE.  THE FILE IS      *
+015700* OPENED EXTEND SO SUCCESSIVE CALLS WITHIN ONE MAIN RUN     *
+015800* (MULTIPLE BATCHES) ACCUMULATE IN THE SAME FILE; IF THE    *
+015900* FILE DOES NOT YET EXIST, EXTEND FAILS WITH STATUS 35 AND  *
+016000* WE FALL BACK TO OPEN OUTPUT TO CREATE IT.  THEN SEE        *
+016100* WHETHER A CHECKPOINT LEFT BY AN INTERRUPTED RUN OF THIS    *
+016200* SAME BATCH EXISTS SO GENERATION CAN PICK UP WHERE IT LEFT  *
+016300* OFF.                                                       *
+016400*-----------------------------------------------------------*
+016500 1000-INITIALIZE.
+016600     MOVE ZERO TO NG-ACTUAL-COUNT.
+016700     OPEN EXTEND NUMGEN-OUT-FILE.
+016800     IF NG-OUT-FILE-NOT-FOUND
+016900         OPEN OUTPUT NUMGEN-OUT-FILE
+017000     END-IF.
+017100     PERFORM 1200-CHECK-FOR-CHECKPOINT
+017200         THRU 1200-CHECK-FOR-CHECKPOINT-EXIT.
+017300 1000-INITIALIZE-EXIT.
+017400     EXIT.
+017500
+017600*-----------------------------------------------------------*
+017700* 1200-CHECK-FOR-CHECKPOINT - SCAN NUMGEN.CKPT FOR A LEFTOVER*
+017800* CHECKPOINT RECORD FROM AN INTERRUPTED RUN OF THIS EXACT    *
+017900* PREFIX/SUFFIX/START/END BATCH.  THE FILE MAY HOLD RECORDS  *
+018000* FOR OTHER BATCHES LEFT UNFINISHED BY EARLIER RUNS, SO EVERY*
+018100* RECORD IS CHECKED RATHER THAN JUST THE FIRST ONE.  IF A    *
+018200* MATCH IS FOUND AND IS NOT ALREADY COMPLETE, REMEMBER WHERE *
+018300* IT LEFT OFF SO 2000-GENERATE-NUMBERS CAN RESUME FROM THERE *
+018400* INSTEAD OF FROM STARTNUMBER.                               *
+018500*-----------------------------------------------------------*
+018600 1200-CHECK-FOR-CHECKPOINT.
+018700     SET NG-NO-RESUME TO TRUE.
+018800     OPEN INPUT NUMGEN-CKPT-FILE.
+018900     IF NG-CKPT-FILE-NOT-FOUND
+019000         GO TO 1200-CHECK-FOR-CHECKPOINT-EXIT
+019100     END-IF.
+019200
+019300     SET NG-CKPT-NOT-AT-EOF TO TRUE.
+019400     PERFORM 1210-SCAN-ONE-CKPT-RECORD
+019500         THRU 1210-SCAN-ONE-CKPT-RECORD-EXIT
+019600         UNTIL NG-CKPT-AT-EOF OR NG-RESUME-FROM-CKPT.
+019700     CLOSE NUMGEN-CKPT-FILE.
+019800 1200-CHECK-FOR-CHECKPOINT-EXIT.
+019900     EXIT.
+020000
+020100 1210-SCAN-ONE-CKPT-RECORD.
+020200     READ NUMGEN-CKPT-FILE
+020300         AT END
+020400             SET NG-CKPT-AT-EOF TO TRUE
+020500             GO TO 1210-SCAN-ONE-CKPT-RECORD-EXIT
+020600     END-READ.
+020700
+020800     IF NGC-PREFIX = PREFIX
+020900             AND NGC-SUFFIX = SUFFIX
+021000             AND NGC-START-NUMBER = STARTNUMBER
+021100             AND NGC-END-NUMBER = ENDNUMBER
+021200             AND NGC-LAST-COMPLETED < ENDNUMBER
+021300         SET NG-RESUME-FROM-CKPT TO TRUE
+021400         MOVE NGC-LAST-COMPLETED TO NG-RESUME-FROM-NUMBER
+021500         MOVE NGC-COMPLETED-COUNT TO NG-ACTUAL-COUNT
+021600     END-IF.
+021700 1210-SCAN-ONE-CKPT-RECORD-EXIT.
+021800     EXIT.
+021900
+022000*-----------------------------------------------------------*
+022100* 1100-WRITE-HEADER - WRITE A HEADER LINE SHOWING THE       *
+022200* PREFIX, SUFFIX, AND RANGE REQUESTED FOR THIS BATCH, SO    *
+022300* THE RUN CAN BE RECONCILED AGAINST WHAT WAS ASKED FOR.     *
+022400*-----------------------------------------------------------*
+022500 1100-WRITE-HEADER.
+022600     MOVE SPACES TO NUMGEN-OUT-RECORD.
+022700     MOVE STARTNUMBER TO NG-EDIT-FIELD.
+022800     MOVE "N" TO NG-HEADER-OVERFLOW-SWITCH.
+022900     STRING
+023000         "*** BATCH HEADER - PREFIX=" DELIMITED BY SIZE
+023100         PREFIX                       DELIMITED BY SPACE
+023200         " SUFFIX="                   DELIMITED BY SIZE
+023300         SUFFIX                       DELIMITED BY SPACE
+023400         " START="                    DELIMITED BY SIZE
+023500         NG-EDIT-FIELD                DELIMITED BY SIZE
+023600         INTO NUMGEN-OUT-RECORD
+023700         ON OVERFLOW
+023800             SET NG-HEADER-OVERFLOWED TO TRUE
+023900     END-STRING.
+024000     WRITE NUMGEN-OUT-RECORD.
+024100     IF NG-HEADER-OVERFLOWED
+024200         DISPLAY "WARNING - BATCH HEADER LINE TRUNCATED - "
+024300             "PREFIX/SUFFIX TOO LONG TO SHOW START NUMBER"
+024400     END-IF.
+024500
+024600     MOVE SPACES TO NUMGEN-OUT-RECORD.
+024700     MOVE ENDNUMBER TO NG-EDIT-FIELD.
+024800     STRING
+024900         "*** BATCH HEADER - END="    DELIMITED BY SIZE
+025000         NG-EDIT-FIELD                DELIMITED BY SIZE
+025100         " ***"                       DELIMITED BY SIZE
+025200         INTO NUMGEN-OUT-RECORD
+025300     END-STRING.
+025400     WRITE NUMGEN-OUT-RECORD.
+025500 1100-WRITE-HEADER-EXIT.
+025600     EXIT.
+025700
+025800*-----------------------------------------------------------*
+025900* 2000-GENERATE-NUMBERS - WRITE ONE OUTPUT LINE PER NUMBER  *
+026000* IN THE REQUESTED RANGE, EACH LINE BEING THE PREFIX, THE   *
+026100* NUMBER, AND THE SUFFIX RUN TOGETHER.  IF A CHECKPOINT WAS *
+026200* FOUND FOR THIS BATCH, GENERATION PICKS UP RIGHT AFTER THE *
+026300* LAST NUMBER THE CHECKPOINT RECORDED INSTEAD OF STARTING   *
+026400* OVER AT STARTNUMBER.                                      *
+026500*-----------------------------------------------------------*
+026600 2000-GENERATE-NUMBERS.
+026700     IF NG-RESUME-FROM-CKPT
+026800         COMPUTE NG-CURRENT-NUMBER = NG-RESUME-FROM-NUMBER + 1
+026900         DISPLAY "*** RESUMING BATCH AFTER CHECKPOINTED "
+027000             "NUMBER " NG-RESUME-FROM-NUMBER " ***"
+027100     ELSE
+027200         MOVE STARTNUMBER TO NG-CURRENT-NUMBER
+027300     END-IF.
+027400     PERFORM 2100-WRITE-ONE-NUMBER
+027500         THRU 2100-WRITE-ONE-NUMBER-EXIT
+027600         UNTIL NG-CURRENT-NUMBER > ENDNUMBER.
+027700 2000-GENERATE-NUMBERS-EXIT.
+027800     EXIT.
+027900
+028000*-----------------------------------------------------------*
+028100* 2100-WRITE-ONE-NUMBER - EDIT THE CURRENT NUMBER, STRIP    *
+028200* ITS LEADING ZERO-SUPPRESSED SPACES, AND RUN THE PREFIX,   *
+028300* NUMBER AND SUFFIX TOGETHER INTO ONE OUTPUT LINE.          *
+028400*-----------------------------------------------------------*
+028500 2100-WRITE-ONE-NUMBER.
+028600     MOVE SPACES TO NUMGEN-OUT-RECORD.
+028700     MOVE NG-CURRENT-NUMBER TO NG-CURRENT-NUMBER-EDIT.
+028800     MOVE ZERO TO NG-LEADING-SPACE-COUNT.
+028900     INSPECT NG-CURRENT-NUMBER-EDIT
+029000         TALLYING NG-LEADING-SPACE-COUNT FOR LEADING SPACE.
+029100     COMPUTE NG-NUMBER-START = NG-LEADING-SPACE-COUNT + 1.
+029200     COMPUTE NG-NUMBER-LENGTH = 25 - NG-LEADING-SPACE-COUNT.
+029300     STRING
+029400         PREFIX DELIMITED BY SPACE
+029500         NG-CURRENT-NUMBER-EDIT
+029600             (NG-NUMBER-START : NG-NUMBER-LENGTH)
+029700             DELIMITED BY SIZE
+029800         SUFFIX DELIMITED BY SPACE
+029900         INTO NUMGEN-OUT-RECORD
+030000     END-STRING.
+030100     WRITE NUMGEN-OUT-RECORD.
+030200     ADD 1 TO NG-CURRENT-NUMBER.
+030300     ADD 1 TO NG-ACTUAL-COUNT.
+030400
+030500     ADD 1 TO NG-CKPT-COUNTER.
+030600     IF NG-CKPT-COUNTER >= NG-CKPT-INTERVAL
+030700         PERFORM 2200-WRITE-CHECKPOINT
+030800             THRU 2200-WRITE-CHECKPOINT-EXIT
+030900         MOVE ZERO TO NG-CKPT-COUNTER
+031000     END-IF.
+031100 2100-WRITE-ONE-NUMBER-EXIT.
+031200     EXIT.
+031300
+031400*-----------------------------------------------------------*
+031500* 2200-WRITE-CHECKPOINT - RECORD THE LAST NUMBER SUCCESSFULLY*
+031600* WRITTEN AND THE COUNT SO FAR TO NUMGEN.CKPT.  NUMGEN.CKPT  *
+031700* CAN HOLD ONE RECORD PER IN-PROGRESS BATCH, SO THE WHOLE    *
+031800* FILE IS RELOADED MINUS THIS BATCH'S OLD RECORD, THIS       *
+031900* BATCH'S CURRENT PROGRESS IS ADDED BACK IN, AND THE SET IS  *
+032000* REWRITTEN - LEAVING EVERY OTHER BATCH'S CHECKPOINT INTACT. *
+032100*-----------------------------------------------------------*
+032200 2200-WRITE-CHECKPOINT.
+032300     PERFORM 2210-LOAD-CKPT-TABLE-EXCEPT-SELF
+032400         THRU 2210-LOAD-CKPT-TABLE-EXCEPT-SELF-EXIT.
+032500
+032600     IF NG-CKPT-TABLE-COUNT >= 50
+032700         DISPLAY "WARNING - CHECKPOINT TABLE FULL - THIS "
+032800             "BATCH'S PROGRESS WILL NOT BE CHECKPOINTED"
+032900     ELSE
+033000         ADD 1 TO NG-CKPT-TABLE-COUNT
+033100         MOVE PREFIX TO NG-CKPT-T-PREFIX(NG-CKPT-TABLE-COUNT)
+033200         MOVE SUFFIX TO NG-CKPT-T-SUFFIX(NG-CKPT-TABLE-COUNT)
+033300         MOVE STARTNUMBER
+033400             TO NG-CKPT-T-START(NG-CKPT-TABLE-COUNT)
+033500         MOVE ENDNUMBER
+033600             TO NG-CKPT-T-END(NG-CKPT-TABLE-COUNT)
+033700         IF NG-CURRENT-NUMBER > ENDNUMBER
+033800             MOVE ENDNUMBER
+033900                 TO NG-CKPT-T-LAST(NG-CKPT-TABLE-COUNT)
+034000         ELSE
+034100             COMPUTE NG-CKPT-T-LAST(NG-CKPT-TABLE-COUNT) =
+034200                 NG-CURRENT-NUMBER - 1
+034300         END-IF
+034400         MOVE NG-ACTUAL-COUNT
+034500             TO NG-CKPT-T-COUNT(NG-CKPT-TABLE-COUNT)
+034600     END-IF.
+034700
+034800     PERFORM 2290-REWRITE-CKPT-FILE
+034900         THRU 2290-REWRITE-CKPT-FILE-EXIT.
+035000 2200-WRITE-CHECKPOINT-EXIT.
+035100     EXIT.
+035200
+035300*-----------------------------------------------------------*
+035400* 2210-LOAD-CKPT-TABLE-EXCEPT-SELF - READ EVERY RECORD      *
+035500* CURRENTLY IN NUMGEN.CKPT INTO NG-CKPT-TABLE, DROPPING ANY  *
+035600* RECORD THAT MATCHES THIS EXACT BATCH (IT WILL BE REPLACED  *
+035700* OR REMOVED BY THE CALLER).                                 *
+035800*-----------------------------------------------------------*
+035900 2210-LOAD-CKPT-TABLE-EXCEPT-SELF.
+036000     MOVE ZERO TO NG-CKPT-TABLE-COUNT.
+036100     OPEN INPUT NUMGEN-CKPT-FILE.
+036200     IF NG-CKPT-FILE-NOT-FOUND
+036300         GO TO 2210-LOAD-CKPT-TABLE-EXCEPT-SELF-EXIT
+036400     END-IF.
+036500
+036600     SET NG-CKPT-NOT-AT-EOF TO TRUE.
+036700     PERFORM 2220-LOAD-ONE-CKPT-RECORD
+036800         THRU 2220-LOAD-ONE-CKPT-RECORD-EXIT
+036900         UNTIL NG-CKPT-AT-EOF.
+037000     CLOSE NUMGEN-CKPT-FILE.
+037100 2210-LOAD-CKPT-TABLE-EXCEPT-SELF-EXIT.
+037200     EXIT.
+037300
+037400 2220-LOAD-ONE-CKPT-RECORD.
+037500     READ NUMGEN-CKPT-FILE
+037600         AT END
+037700             SET NG-CKPT-AT-EOF TO TRUE
+037800             GO TO 2220-LOAD-ONE-CKPT-RECORD-EXIT
+037900     END-READ.
+038000
+038100     IF NGC-PREFIX = PREFIX
+038200             AND NGC-SUFFIX = SUFFIX
+038300             AND NGC-START-NUMBER = STARTNUMBER
+038400             AND NGC-END-NUMBER = ENDNUMBER
+038500         GO TO 2220-LOAD-ONE-CKPT-RECORD-EXIT
+038600     END-IF.
+038700
+038800     IF NG-CKPT-TABLE-COUNT >= 50
+038900         DISPLAY "WARNING - CHECKPOINT TABLE FULL - DROPPING "
+039000             "AN UNRELATED IN-PROGRESS CHECKPOINT RECORD"
+039100         GO TO 2220-LOAD-ONE-CKPT-RECORD-EXIT
+039200     END-IF.
+039300
+039400     ADD 1 TO NG-CKPT-TABLE-COUNT.
+039500     MOVE NGC-PREFIX TO NG-CKPT-T-PREFIX(NG-CKPT-TABLE-COUNT).
+039600     MOVE NGC-SUFFIX TO NG-CKPT-T-SUFFIX(NG-CKPT-TABLE-COUNT).
+039700     MOVE NGC-START-NUMBER
+039800         TO NG-CKPT-T-START(NG-CKPT-TABLE-COUNT).
+039900     MOVE NGC-END-NUMBER
+040000         TO NG-CKPT-T-END(NG-CKPT-TABLE-COUNT).
+040100     MOVE NGC-LAST-COMPLETED
+040200         TO NG-CKPT-T-LAST(NG-CKPT-TABLE-COUNT).
+040300     MOVE NGC-COMPLETED-COUNT
+040400         TO NG-CKPT-T-COUNT(NG-CKPT-TABLE-COUNT).
+040500 2220-LOAD-ONE-CKPT-RECORD-EXIT.
+040600     EXIT.
+040700
+040800*-----------------------------------------------------------*
+040900* 2250-REMOVE-CHECKPOINT - DROP THIS BATCH'S CHECKPOINT      *
+041000* RECORD (IF IT HAS ONE) NOW THAT THE BATCH HAS FINISHED,    *
+041100* LEAVING EVERY OTHER IN-PROGRESS BATCH'S RECORD IN PLACE.   *
+041200*-----------------------------------------------------------*
+041300 2250-REMOVE-CHECKPOINT.
+041400     PERFORM 2210-LOAD-CKPT-TABLE-EXCEPT-SELF
+041500         THRU 2210-LOAD-CKPT-TABLE-EXCEPT-SELF-EXIT.
+041600     PERFORM 2290-REWRITE-CKPT-FILE
+041700         THRU 2290-REWRITE-CKPT-FILE-EXIT.
+041800 2250-REMOVE-CHECKPOINT-EXIT.
+041900     EXIT.
+042000
+042100*-----------------------------------------------------------*
+042200* 2290-REWRITE-CKPT-FILE - WRITE NG-CKPT-TABLE BACK OUT TO   *
+042300* NUMGEN.CKPT, REPLACING WHATEVER WAS THERE BEFORE.          *
+042400*-----------------------------------------------------------*
+042500 2290-REWRITE-CKPT-FILE.
+042600     OPEN OUTPUT NUMGEN-CKPT-FILE.
+042700     IF NG-CKPT-TABLE-COUNT > 0
+042800         PERFORM 2291-WRITE-ONE-CKPT-RECORD
+042900             THRU 2291-WRITE-ONE-CKPT-RECORD-EXIT
+043000             VARYING NG-CKPT-IDX FROM 1 BY 1
+043100             UNTIL NG-CKPT-IDX > NG-CKPT-TABLE-COUNT
+043200     END-IF.
+043300     CLOSE NUMGEN-CKPT-FILE.
+043400 2290-REWRITE-CKPT-FILE-EXIT.
+043500     EXIT.
+043600
+043700 2291-WRITE-ONE-CKPT-RECORD.
+043800     MOVE SPACES TO NG-CKPT-RECORD.
+043900     MOVE NG-CKPT-T-PREFIX(NG-CKPT-IDX) TO NGC-PREFIX.
+044000     MOVE NG-CKPT-T-SUFFIX(NG-CKPT-IDX) TO NGC-SUFFIX.
+044100     MOVE NG-CKPT-T-START(NG-CKPT-IDX)  TO NGC-START-NUMBER.
+044200     MOVE NG-CKPT-T-END(NG-CKPT-IDX)    TO NGC-END-NUMBER.
+044300     MOVE NG-CKPT-T-LAST(NG-CKPT-IDX)   TO NGC-LAST-COMPLETED.
+044400     MOVE NG-CKPT-T-COUNT(NG-CKPT-IDX)  TO NGC-COMPLETED-COUNT.
+044500     WRITE NG-CKPT-RECORD.
+044600 2291-WRITE-ONE-CKPT-RECORD-EXIT.
+044700     EXIT.
+044800
+044900*-----------------------------------------------------------*
+045000* 8000-WRITE-TRAILER - WRITE A TRAILER LINE SHOWING HOW     *
+045100* MANY NUMBERS WERE ACTUALLY PRODUCED FOR THIS BATCH.       *
+045200*-----------------------------------------------------------*
+045300 8000-WRITE-TRAILER.
+045400     MOVE SPACES TO NUMGEN-OUT-RECORD.
+045500     MOVE NG-ACTUAL-COUNT TO NG-EDIT-FIELD.
+045600     STRING
+045700         "*** BATCH TRAILER - COUNT GENERATED="
+045800                                      DELIMITED BY SIZE
+045900         NG-EDIT-FIELD                DELIMITED BY SIZE
+046000         " ***"                       DELIMITED BY SIZE
+046100         INTO NUMGEN-OUT-RECORD
+046200     END-STRING.
+046300     WRITE NUMGEN-OUT-RECORD.
+046400 8000-WRITE-TRAILER-EXIT.
+046500     EXIT.
+046600
+046700*-----------------------------------------------------------*
+046800* 9000-TERMINATE - CLOSE THE OUTPUT FILE.                   *
+046900*-----------------------------------------------------------*
+047000 9000-TERMINATE.
+047100     CLOSE NUMGEN-OUT-FILE.
+047200 9000-TERMINATE-EXIT.
+047300     EXIT.
+047400
+047500 END PROGRAM NUMGENCALLED.
